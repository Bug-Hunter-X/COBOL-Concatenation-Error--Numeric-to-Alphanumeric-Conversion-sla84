@@ -0,0 +1,14 @@
+*> ================================================================
+*> IFACEREC  - Downstream interface extract layout (req 009)
+*>             Structured equivalent of the "Record nnn" text
+*>             built into WS-TABLE-ENTRY, for programmatic
+*>             consumption by other shop applications.
+*> ================================================================
+01  IFACE-RECORD.
+    05  IFACE-RECORD-NUMBER         PIC 9(9).
+    05  IFACE-RECORD-TYPE           PIC X(2).
+        88  IFACE-TYPE-DETAIL       VALUE 'DT'.
+        88  IFACE-TYPE-HEADER       VALUE 'HD'.
+        88  IFACE-TYPE-TRAILER      VALUE 'TR'.
+    05  IFACE-DATE-STAMP            PIC 9(8).
+    05  IFACE-DATA                  PIC X(61).
