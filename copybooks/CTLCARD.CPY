@@ -0,0 +1,15 @@
+*> ================================================================
+*> CTLCARD   - Control-card record for RECBLD01
+*>             Supplies the run-time record count (req 001) and
+*>             the externally supplied expected count used for
+*>             control-total reconciliation (req 008), plus the
+*>             restart flag used by the checkpoint/restart
+*>             capability (req 007).
+*> ================================================================
+01  CTL-CARD-RECORD.
+    05  CTL-EXPECTED-COUNT          PIC 9(7).
+    05  CTL-RESTART-FLAG            PIC X(1).
+        88  CTL-RESTART-YES         VALUE 'Y'.
+        88  CTL-RESTART-NO          VALUE 'N'.
+    05  CTL-CHECKPOINT-INTERVAL     PIC 9(5).
+    05  FILLER                      PIC X(60).
