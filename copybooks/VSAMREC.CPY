@@ -0,0 +1,7 @@
+*> ================================================================
+*> VSAMREC   - VSAM KSDS record layout for RECBLD01 (req 005)
+*>             Key = record number (what used to drive WS-INDEX)
+*> ================================================================
+01  VSAM-RECORD.
+    05  VSAM-REC-KEY                PIC 9(9).
+    05  VSAM-REC-DATA               PIC X(80).
