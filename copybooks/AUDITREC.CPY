@@ -0,0 +1,9 @@
+*> ================================================================
+*> AUDITREC  - Per-record audit trail layout (req 004)
+*> ================================================================
+01  AUDIT-RECORD.
+    05  AUDIT-INDEX                 PIC 9(9).
+    05  AUDIT-ENTRY-TEXT            PIC X(80).
+    05  AUDIT-TIMESTAMP.
+        10  AUDIT-TS-DATE           PIC 9(8).
+        10  AUDIT-TS-TIME           PIC 9(8).
