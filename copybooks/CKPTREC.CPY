@@ -0,0 +1,9 @@
+*> ================================================================
+*> CKPTREC   - Restart/checkpoint record layout (req 007)
+*> ================================================================
+01  CKPT-RECORD.
+    05  CKPT-LAST-INDEX             PIC 9(9).
+    05  CKPT-RUNNING-COUNT          PIC 9(9).
+    05  CKPT-TIMESTAMP.
+        10  CKPT-TS-DATE            PIC 9(8).
+        10  CKPT-TS-TIME            PIC 9(8).
