@@ -1,15 +1,497 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(4) VALUE ZEROS. 
-    05  WS-TABLE OCCURS 100 TIMES INDEXED BY WS-INDEX. 
-       10  WS-TABLE-ENTRY PIC X(80). 
-    05  WS-INDEX-STR PIC X(3). 
-
-PROCEDURE DIVISION. 
-    PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 100 
-       MOVE WS-INDEX TO WS-INDEX-STR 
-       STRING 'Record ' DELIMITED BY SIZE WS-INDEX-STR DELIMITED BY SIZE INTO WS-TABLE-ENTRY(WS-INDEX) 
-       END-STRING 
-    END-PERFORM. 
-
-    DISPLAY "Table populated." 
-    STOP RUN.
\ No newline at end of file
+       >>SOURCE FORMAT FREE
+*> ================================================================
+*> PROGRAM-ID RECBLD01
+*> Record Builder - builds the "Record nnn" table entries and
+*> persists them to a sequential extract bracketed by HDR1/trailer
+*> control records so downstream jobs can self-check record counts.
+*> See IMPLEMENTATION_STATUS.md at the repository root for the
+*> request-by-request history of how this program grew.
+*> ================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECBLD01.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OUT-FILE ASSIGN TO OUTFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OUT-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO RPTOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPT-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT VSAM-KSDS-FILE ASSIGN TO VSAMKSDS
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS VSAM-REC-KEY
+        FILE STATUS IS WS-VSAM-STATUS.
+
+    SELECT OPTIONAL CTL-CARD-FILE ASSIGN TO CTLCARD
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CTL-STATUS.
+
+    SELECT OPTIONAL CKPT-FILE ASSIGN TO CKPTFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+    SELECT IFACE-FILE ASSIGN TO IFACEOUT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-IFACE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  OUT-FILE.
+01  OUT-RECORD                      PIC X(80).
+
+FD  REPORT-FILE.
+01  REPORT-RECORD                   PIC X(132).
+
+FD  AUDIT-FILE.
+    COPY AUDITREC.
+
+FD  VSAM-KSDS-FILE.
+    COPY VSAMREC.
+
+FD  CTL-CARD-FILE.
+    COPY CTLCARD.
+
+FD  CKPT-FILE.
+    COPY CKPTREC.
+
+FD  IFACE-FILE.
+    COPY IFACEREC.
+
+WORKING-STORAGE SECTION.
+01  WS-AREA.
+    05  WS-COUNT                    PIC 9(8) VALUE ZEROS.
+    05  WS-MAX-RECORDS              PIC 9(8) VALUE ZEROS.
+    05  WS-TABLE-ENTRY              PIC X(80).
+    05  WS-INDEX                    PIC 9(8) VALUE ZEROS.
+    05  WS-INDEX-STR                PIC X(8).
+
+01  WS-FILE-STATUS-AREA.
+    05  WS-OUT-STATUS               PIC X(2) VALUE SPACES.
+    05  WS-RPT-STATUS               PIC X(2) VALUE SPACES.
+    05  WS-AUDIT-STATUS             PIC X(2) VALUE SPACES.
+    05  WS-VSAM-STATUS              PIC X(2) VALUE SPACES.
+    05  WS-CTL-STATUS               PIC X(2) VALUE SPACES.
+    05  WS-CKPT-STATUS              PIC X(2) VALUE SPACES.
+    05  WS-IFACE-STATUS             PIC X(2) VALUE SPACES.
+
+01  WS-DATE-TIME-AREA.
+    05  WS-RUN-DATE                 PIC 9(8) VALUE ZEROS.
+    05  WS-START-TIME-FMT           PIC 9(8) VALUE ZEROS.
+    05  WS-END-TIME-FMT             PIC 9(8) VALUE ZEROS.
+
+01  WS-PARM-AREA.
+    05  WS-MAX-RECORDS-DEFAULT      PIC 9(8) VALUE 100.
+
+01  WS-JOB-INFO.
+    05  WS-PROGRAM-NAME             PIC X(8) VALUE 'RECBLD01'.
+
+01  WS-RESTART-AREA.
+    05  WS-RESTART-SWITCH           PIC X(1) VALUE 'N'.
+        88  WS-RESTART-REQUESTED    VALUE 'Y'.
+    05  WS-CKPT-INTERVAL            PIC 9(5) VALUE 25.
+    05  WS-START-INDEX              PIC 9(8) VALUE 1.
+
+01  WS-RECONCILE-AREA.
+    05  WS-EXPECTED-COUNT           PIC 9(7) VALUE ZEROS.
+    05  WS-COUNT-DIFFERENCE         PIC S9(7) VALUE ZEROS.
+
+01  WS-ABEND-AREA.
+    05  WS-ABEND-FILE-NAME          PIC X(8) VALUE SPACES.
+    05  WS-ABEND-STATUS             PIC X(2) VALUE SPACES.
+
+LINKAGE SECTION.
+01  LS-PARM-AREA.
+    05  LS-PARM-LENGTH              PIC S9(4) COMP.
+    05  LS-PARM-DATA                PIC X(80).
+
+PROCEDURE DIVISION USING LS-PARM-AREA.
+0000-MAIN-PROCESS.
+    PERFORM 1000-INITIALIZATION.
+    PERFORM 1400-OPEN-FILES.
+    PERFORM 3100-WRITE-HEADER.
+    PERFORM 2000-BUILD-TABLE.
+    PERFORM 3300-WRITE-TRAILER.
+    CLOSE AUDIT-FILE.
+    CLOSE OUT-FILE.
+    CLOSE IFACE-FILE.
+    CLOSE VSAM-KSDS-FILE.
+    PERFORM 4000-RECONCILE-CONTROL-TOTALS.
+    PERFORM 5000-PRODUCE-CONTROL-REPORT.
+    IF WS-COUNT-DIFFERENCE NOT = ZERO
+        MOVE 16 TO RETURN-CODE
+    END-IF.
+    STOP RUN.
+
+1000-INITIALIZATION.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-START-TIME-FMT FROM TIME.
+    PERFORM 1100-ACCEPT-PARAMETERS.
+    PERFORM 1200-READ-CONTROL-CARD.
+    PERFORM 1300-RESTART-CHECK.
+
+1100-ACCEPT-PARAMETERS.
+    *> Req 001 - the record count is now a run-time parameter, read
+    *> from the JCL PARM card, instead of the compiled-in 100. A PARM
+    *> of NULL length means no override was supplied, so we fall
+    *> back to the historical 100-record default.
+    IF LS-PARM-LENGTH > ZERO
+        MOVE FUNCTION NUMVAL(LS-PARM-DATA(1:LS-PARM-LENGTH))
+            TO WS-MAX-RECORDS
+    ELSE
+        MOVE WS-MAX-RECORDS-DEFAULT TO WS-MAX-RECORDS
+    END-IF.
+
+    *> Bounds check against table capacity - req 005 moved entries off
+    *> the old OCCURS 100 array and into a keyed VSAM KSDS (key =
+    *> VSAM-REC-KEY PIC 9(9)), so the real ceiling now is the size of
+    *> WS-MAX-RECORDS itself rather than a compiled OCCURS limit. The
+    *> accepted ceiling (9999999) is deliberately one digit short of
+    *> WS-INDEX/WS-MAX-RECORDS' PIC 9(8) capacity, so the build loop's
+    *> "VARYING WS-INDEX ... UNTIL WS-INDEX > WS-MAX-RECORDS" test in
+    *> 2000-BUILD-TABLE always has room to represent one index past
+    *> the accepted maximum without wrapping back to zero.
+    IF WS-MAX-RECORDS = ZEROS OR WS-MAX-RECORDS > 9999999
+        DISPLAY 'RECBLD01 ABEND: INVALID RECORD COUNT PARAMETER - MUST BE 1-9999999'
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+1200-READ-CONTROL-CARD.
+    *> Req 007/008 - the restart flag and checkpoint interval (007)
+    *> and the externally supplied expected count (008) all ride on
+    *> the same control card, read once here. A missing control card
+    *> is not an error - the restart/checkpoint defaults already set
+    *> by VALUE clauses above simply stand.
+    OPEN INPUT CTL-CARD-FILE.
+    IF WS-CTL-STATUS = '00'
+        READ CTL-CARD-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CTL-RESTART-FLAG TO WS-RESTART-SWITCH
+                IF CTL-CHECKPOINT-INTERVAL > ZERO
+                    MOVE CTL-CHECKPOINT-INTERVAL TO WS-CKPT-INTERVAL
+                END-IF
+                MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+        END-READ
+        CLOSE CTL-CARD-FILE
+    END-IF.
+
+1300-RESTART-CHECK.
+    *> Req 007 - resume the build loop from the index after the last
+    *> checkpointed one, rather than from 1, whenever the control card
+    *> requested a restart and a prior checkpoint record is found.
+    *> WS-COUNT is deliberately NOT seeded from CKPT-RUNNING-COUNT here
+    *> (review round fix) - 2000-BUILD-TABLE now replays records 1
+    *> through WS-START-INDEX - 1 before resuming, so WS-COUNT is left
+    *> at its VALUE ZEROS and recounted from scratch by that replay.
+    MOVE 1 TO WS-START-INDEX.
+    IF WS-RESTART-REQUESTED
+        OPEN INPUT CKPT-FILE
+        IF WS-CKPT-STATUS = '00'
+            READ CKPT-FILE
+                AT END
+                    MOVE 1 TO WS-START-INDEX
+                    MOVE 'N' TO WS-RESTART-SWITCH
+                NOT AT END
+                    COMPUTE WS-START-INDEX = CKPT-LAST-INDEX + 1
+            END-READ
+            CLOSE CKPT-FILE
+        ELSE
+            *> restart was requested but no checkpoint exists yet -
+            *> nothing to resume from, so start fresh from record 1.
+            MOVE 'N' TO WS-RESTART-SWITCH
+        END-IF
+    END-IF.
+
+1400-OPEN-FILES.
+    *> Every mandatory file's OPEN is status-checked and aborts the
+    *> job the same way 1100-ACCEPT-PARAMETERS and 2100-BUILD-ENTRY
+    *> already abort on other failure modes, instead of plowing ahead
+    *> with a file that never actually opened.
+    *> Req 007 (review round fix) - OPEN EXTEND on a restart used to
+    *> append to whatever the aborted run had already written, but the
+    *> aborted run's last few records (between the last checkpoint and
+    *> the abend) were already flushed to these files, so resuming by
+    *> appending from WS-START-INDEX duplicated that tail. These three
+    *> extracts are now always OPEN OUTPUT (truncate), restart or not -
+    *> 2000-BUILD-TABLE rebuilds the 1..WS-START-INDEX-1 prefix from
+    *> scratch (content is a pure function of record number, so the
+    *> replayed prefix is byte-for-byte identical to the original) and
+    *> then continues on to WS-MAX-RECORDS, giving exactly one line per
+    *> record with no duplicates either way.
+    OPEN OUTPUT AUDIT-FILE.
+    IF WS-AUDIT-STATUS NOT = '00'
+        MOVE 'AUDITOUT' TO WS-ABEND-FILE-NAME
+        MOVE WS-AUDIT-STATUS TO WS-ABEND-STATUS
+        PERFORM 9900-ABEND-FILE-ERROR
+    END-IF.
+
+    OPEN OUTPUT OUT-FILE.
+    IF WS-OUT-STATUS NOT = '00'
+        MOVE 'OUTFILE ' TO WS-ABEND-FILE-NAME
+        MOVE WS-OUT-STATUS TO WS-ABEND-STATUS
+        PERFORM 9900-ABEND-FILE-ERROR
+    END-IF.
+
+    OPEN OUTPUT IFACE-FILE.
+    IF WS-IFACE-STATUS NOT = '00'
+        MOVE 'IFACEOUT' TO WS-ABEND-FILE-NAME
+        MOVE WS-IFACE-STATUS TO WS-ABEND-STATUS
+        PERFORM 9900-ABEND-FILE-ERROR
+    END-IF.
+
+    OPEN I-O VSAM-KSDS-FILE.
+    IF WS-VSAM-STATUS NOT = '00'
+        MOVE 'VSAMKSDS' TO WS-ABEND-FILE-NAME
+        MOVE WS-VSAM-STATUS TO WS-ABEND-STATUS
+        PERFORM 9900-ABEND-FILE-ERROR
+    END-IF.
+
+9900-ABEND-FILE-ERROR.
+    DISPLAY 'RECBLD01 ABEND: FILE ERROR ON ' WS-ABEND-FILE-NAME
+        ' STATUS=' WS-ABEND-STATUS.
+    MOVE 16 TO RETURN-CODE.
+    STOP RUN.
+
+2000-BUILD-TABLE.
+    *> Req 007 (review round fix) - a restart's resume point
+    *> (WS-START-INDEX) can be well past record 1, but 1400-OPEN-FILES
+    *> now always truncates the sequential extracts, so replay the
+    *> 1..WS-START-INDEX-1 prefix through the same entry-builder before
+    *> resuming the normal loop, rather than leaving a gap at the start
+    *> of freshly-truncated files.
+    IF WS-START-INDEX > 1
+        PERFORM 2100-BUILD-ENTRY
+            VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-START-INDEX - 1
+    END-IF.
+    PERFORM 2100-BUILD-ENTRY
+        VARYING WS-INDEX FROM WS-START-INDEX BY 1 UNTIL WS-INDEX > WS-MAX-RECORDS.
+
+2100-BUILD-ENTRY.
+    MOVE WS-INDEX TO WS-INDEX-STR.
+    *> Req 002 - WS-INDEX-STR is PIC X(8), matching WS-INDEX's PIC
+    *> 9(8) exactly, so the MOVE above can never truncate. This check
+    *> stays in place as a guard against WS-INDEX and WS-INDEX-STR
+    *> ever drifting apart again (e.g. one widened without the other).
+    IF WS-INDEX > 99999999
+        DISPLAY 'RECBLD01 ABEND: WS-INDEX ' WS-INDEX
+            ' EXCEEDS WS-INDEX-STR CAPACITY (99999999) - ABORTING'
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    STRING 'Record ' DELIMITED BY SIZE
+           WS-INDEX-STR DELIMITED BY SIZE
+        INTO WS-TABLE-ENTRY
+    END-STRING.
+    ADD 1 TO WS-COUNT.
+    PERFORM 2200-WRITE-VSAM-RECORD.
+    PERFORM 2300-WRITE-OUTPUT-RECORD.
+    PERFORM 2400-WRITE-IFACE-RECORD.
+    PERFORM 2500-WRITE-AUDIT-RECORD.
+    IF FUNCTION MOD(WS-INDEX, WS-CKPT-INTERVAL) = 0
+        PERFORM 2600-WRITE-CHECKPOINT
+    END-IF.
+
+2200-WRITE-VSAM-RECORD.
+    *> Req 005 - entries now live in a keyed VSAM KSDS (key = record
+    *> number) instead of the old OCCURS 100 in-memory table, so the
+    *> shop is no longer capped at 100 rows and entries can be looked
+    *> up individually by key instead of only by re-running the build.
+    *> Req 007 (review round fix) - the KSDS is never cleared between
+    *> runs (restart or nightly), so a record number already written
+    *> by an earlier run - or by the replay prefix in 2000-BUILD-TABLE -
+    *> is a normal, expected case, not a corruption. WRITE raises
+    *> INVALID KEY for a duplicate key; REWRITE the same key/data in
+    *> that case instead of aborting, so every run is idempotent per
+    *> key. A REWRITE that ALSO fails INVALID KEY means the key is
+    *> genuinely missing for both operations, which is a real error.
+    MOVE WS-INDEX TO VSAM-REC-KEY.
+    MOVE WS-TABLE-ENTRY TO VSAM-REC-DATA.
+    WRITE VSAM-RECORD
+        INVALID KEY
+            REWRITE VSAM-RECORD
+                INVALID KEY
+                    MOVE 'VSAMKSDS' TO WS-ABEND-FILE-NAME
+                    MOVE WS-VSAM-STATUS TO WS-ABEND-STATUS
+                    PERFORM 9900-ABEND-FILE-ERROR
+            END-REWRITE
+    END-WRITE.
+
+2300-WRITE-OUTPUT-RECORD.
+    *> Req 000 - mirror the same entry out to the sequential extract,
+    *> between the HDR1 header (3100) and trailer (3300).
+    MOVE WS-TABLE-ENTRY TO OUT-RECORD.
+    WRITE OUT-RECORD.
+
+2400-WRITE-IFACE-RECORD.
+    *> Req 009 - a structured extract of the same WS-TABLE-ENTRY
+    *> ("Record nnn" text), for downstream applications that need
+    *> to consume the record number and date stamp as discrete
+    *> fields rather than parsing the free-text sequential extract.
+    MOVE WS-INDEX TO IFACE-RECORD-NUMBER.
+    MOVE 'DT' TO IFACE-RECORD-TYPE.
+    MOVE WS-RUN-DATE TO IFACE-DATE-STAMP.
+    MOVE SPACES TO IFACE-DATA.
+    MOVE WS-TABLE-ENTRY TO IFACE-DATA.
+    WRITE IFACE-RECORD.
+
+2500-WRITE-AUDIT-RECORD.
+    *> Req 004 - one audit record per entry as it is built, so a bad
+    *> or missing "Record nnn" entry can be traced back to when and
+    *> how it was generated.
+    MOVE WS-INDEX TO AUDIT-INDEX.
+    MOVE WS-TABLE-ENTRY TO AUDIT-ENTRY-TEXT.
+    ACCEPT AUDIT-TS-DATE FROM DATE YYYYMMDD.
+    ACCEPT AUDIT-TS-TIME FROM TIME.
+    WRITE AUDIT-RECORD.
+
+2600-WRITE-CHECKPOINT.
+    *> Req 007 - rewrite the single checkpoint record with the
+    *> latest position every WS-CKPT-INTERVAL records, so a restart
+    *> always resumes from the most recent checkpoint rather than
+    *> replaying the whole run from record 1.
+    OPEN OUTPUT CKPT-FILE.
+    IF WS-CKPT-STATUS NOT = '00'
+        MOVE 'CKPTFILE' TO WS-ABEND-FILE-NAME
+        MOVE WS-CKPT-STATUS TO WS-ABEND-STATUS
+        PERFORM 9900-ABEND-FILE-ERROR
+    END-IF.
+    MOVE WS-INDEX TO CKPT-LAST-INDEX.
+    MOVE WS-COUNT TO CKPT-RUNNING-COUNT.
+    ACCEPT CKPT-TS-DATE FROM DATE YYYYMMDD.
+    ACCEPT CKPT-TS-TIME FROM TIME.
+    WRITE CKPT-RECORD.
+    CLOSE CKPT-FILE.
+
+3100-WRITE-HEADER.
+    MOVE SPACES TO OUT-RECORD.
+    STRING 'HDR1' DELIMITED BY SIZE
+           ' RUNDATE=' DELIMITED BY SIZE
+           WS-RUN-DATE DELIMITED BY SIZE
+           ' EXPECTED=' DELIMITED BY SIZE
+           WS-MAX-RECORDS DELIMITED BY SIZE
+        INTO OUT-RECORD
+    END-STRING.
+    WRITE OUT-RECORD.
+    MOVE ZERO TO IFACE-RECORD-NUMBER.
+    MOVE 'HD' TO IFACE-RECORD-TYPE.
+    MOVE WS-RUN-DATE TO IFACE-DATE-STAMP.
+    MOVE SPACES TO IFACE-DATA.
+    STRING 'EXPECTED=' DELIMITED BY SIZE
+           WS-MAX-RECORDS DELIMITED BY SIZE
+        INTO IFACE-DATA
+    END-STRING.
+    WRITE IFACE-RECORD.
+
+3300-WRITE-TRAILER.
+    MOVE SPACES TO OUT-RECORD.
+    STRING 'TRL1' DELIMITED BY SIZE
+           ' COUNT=' DELIMITED BY SIZE
+           WS-COUNT DELIMITED BY SIZE
+        INTO OUT-RECORD
+    END-STRING.
+    WRITE OUT-RECORD.
+    MOVE WS-COUNT TO IFACE-RECORD-NUMBER.
+    MOVE 'TR' TO IFACE-RECORD-TYPE.
+    MOVE WS-RUN-DATE TO IFACE-DATE-STAMP.
+    MOVE SPACES TO IFACE-DATA.
+    STRING 'COUNT=' DELIMITED BY SIZE
+           WS-COUNT DELIMITED BY SIZE
+        INTO IFACE-DATA
+    END-STRING.
+    WRITE IFACE-RECORD.
+
+4000-RECONCILE-CONTROL-TOTALS.
+    *> Req 008 - reconcile the count actually built against the
+    *> externally supplied expected count from the control card (the
+    *> same one req 001/007 read). No control card, or an expected
+    *> count of zero, means no control total was supplied, so there
+    *> is nothing to reconcile and the job is left to succeed.
+    IF WS-EXPECTED-COUNT > ZERO
+        COMPUTE WS-COUNT-DIFFERENCE = WS-COUNT - WS-EXPECTED-COUNT
+        IF WS-COUNT-DIFFERENCE NOT = ZERO
+            DISPLAY 'RECBLD01 ABEND: CONTROL TOTAL MISMATCH - BUILT '
+                WS-COUNT ' EXPECTED ' WS-EXPECTED-COUNT
+        END-IF
+    END-IF.
+
+5000-PRODUCE-CONTROL-REPORT.
+    *> Req 003 - operator-facing control report in place of the old
+    *> bare "Table populated." message, so operations has something
+    *> to review and file for each day this job runs.
+    ACCEPT WS-END-TIME-FMT FROM TIME.
+    OPEN OUTPUT REPORT-FILE.
+    IF WS-RPT-STATUS NOT = '00'
+        MOVE 'RPTOUT  ' TO WS-ABEND-FILE-NAME
+        MOVE WS-RPT-STATUS TO WS-ABEND-STATUS
+        PERFORM 9900-ABEND-FILE-ERROR
+    END-IF.
+
+    MOVE SPACES TO REPORT-RECORD.
+    STRING 'RECBLD01 - RECORD BUILDER CONTROL REPORT'
+        DELIMITED BY SIZE INTO REPORT-RECORD
+    END-STRING.
+    WRITE REPORT-RECORD.
+
+    MOVE SPACES TO REPORT-RECORD.
+    STRING 'PROGRAM: ' DELIMITED BY SIZE
+           WS-PROGRAM-NAME DELIMITED BY SIZE
+        INTO REPORT-RECORD
+    END-STRING.
+    WRITE REPORT-RECORD.
+
+    MOVE SPACES TO REPORT-RECORD.
+    STRING 'RUN DATE: ' DELIMITED BY SIZE
+           WS-RUN-DATE DELIMITED BY SIZE
+        INTO REPORT-RECORD
+    END-STRING.
+    WRITE REPORT-RECORD.
+
+    MOVE SPACES TO REPORT-RECORD.
+    STRING 'START TIME: ' DELIMITED BY SIZE
+           WS-START-TIME-FMT DELIMITED BY SIZE
+           '   END TIME: ' DELIMITED BY SIZE
+           WS-END-TIME-FMT DELIMITED BY SIZE
+        INTO REPORT-RECORD
+    END-STRING.
+    WRITE REPORT-RECORD.
+
+    MOVE SPACES TO REPORT-RECORD.
+    STRING 'RECORDS BUILT (WS-COUNT): ' DELIMITED BY SIZE
+           WS-COUNT DELIMITED BY SIZE
+        INTO REPORT-RECORD
+    END-STRING.
+    WRITE REPORT-RECORD.
+
+    MOVE SPACES TO REPORT-RECORD.
+    IF WS-EXPECTED-COUNT = ZERO
+        STRING 'STATUS: COMPLETED NORMALLY (NO CONTROL TOTAL SUPPLIED)'
+            DELIMITED BY SIZE INTO REPORT-RECORD
+        END-STRING
+    ELSE
+        IF WS-COUNT-DIFFERENCE = ZERO
+            STRING 'STATUS: COMPLETED NORMALLY - CONTROL TOTAL MATCHED'
+                DELIMITED BY SIZE INTO REPORT-RECORD
+            END-STRING
+        ELSE
+            STRING 'STATUS: CONTROL TOTAL MISMATCH - EXPECTED ' DELIMITED BY SIZE
+                   WS-EXPECTED-COUNT DELIMITED BY SIZE
+                   ' BUILT ' DELIMITED BY SIZE
+                   WS-COUNT DELIMITED BY SIZE
+                INTO REPORT-RECORD
+            END-STRING
+        END-IF
+    END-IF.
+    WRITE REPORT-RECORD.
+
+    CLOSE REPORT-FILE.
