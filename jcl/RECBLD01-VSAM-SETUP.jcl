@@ -0,0 +1,26 @@
+//RECBVSET JOB (ACCTNO),'RECBLD01 VSAM SETUP',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECBLD01 - ONE-TIME VSAM KSDS SETUP                            *
+//* Defines the PROD.RECBLD.VSAMKSDS cluster (req 005) that         *
+//* RECBLD01.jcl / RECBLD01R.jcl assume already exists. Run this    *
+//* once, before RECBLD01.jcl's first-ever submission. Re-running   *
+//* it against an already-defined cluster fails IDCAMS with a       *
+//* duplicate-name condition - it is not part of the nightly        *
+//* job stream.                                                     *
+//* Key = VSAM-REC-KEY PIC 9(9) (copybooks/VSAMREC.CPY), record     *
+//* length 89 (9-byte key + 80-byte data).                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER(NAME(PROD.RECBLD.VSAMKSDS) -
+      INDEXED                                -
+      KEYS(9 0)                              -
+      RECORDSIZE(89 89)                      -
+      RECORDS(10000 5000)                    -
+      FREESPACE(10 10)                       -
+      SHAREOPTIONS(2 3))                     -
+      DATA(NAME(PROD.RECBLD.VSAMKSDS.DATA))  -
+      INDEX(NAME(PROD.RECBLD.VSAMKSDS.INDEX))
+/*
