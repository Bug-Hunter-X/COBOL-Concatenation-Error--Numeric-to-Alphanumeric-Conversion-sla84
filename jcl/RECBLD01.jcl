@@ -0,0 +1,55 @@
+//RECBLD01 JOB (ACCTNO),'RECORD BUILDER',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECBLD01 - NIGHTLY RECORD BUILDER BATCH STEP                   *
+//* PARM supplies the run-time record count (req 001).            *
+//* Prerequisites (one-time, run before this job's first-ever      *
+//* submission):                                                   *
+//*   jcl/RECBLD01-VSAM-SETUP.jcl - defines the VSAMKSDS cluster    *
+//*   jcl/RECBLD01-DSN-SETUP.jcl  - allocates OUTFILE/AUDITOUT/     *
+//*                                 IFACEOUT/CKPTFILE               *
+//* (review round fix) All four sequential DDs below are DISP=OLD - *
+//* the program truncates-and-rebuilds them via OPEN OUTPUT every   *
+//* run (nightly or restart), so this same member runs night after  *
+//* night against the same pre-allocated datasets without a         *
+//* duplicate-dataset-name allocation failure.                      *
+//* If this step abends (RC=16), do NOT resubmit this member -     *
+//* resubmit jcl/RECBLD01R.jcl instead, which resumes from the     *
+//* last checkpoint against the datasets this run already built.   *
+//* Step condition codes:                                         *
+//*   RC=0   NORMAL COMPLETION                                     *
+//*   RC=16  ABEND - BAD PARM, I/O FAILURE, OR CONTROL-TOTAL       *
+//*          MISMATCH (see SYSOUT for RECBLD01 ABEND message)      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECBLD01,PARM='0000500'
+//STEPLIB  DD   DSN=PROD.RECBLD.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=PROD.RECBLD.OUTFILE,DISP=(OLD,CATLG,CATLG)
+//AUDITOUT DD   DSN=PROD.RECBLD.AUDITOUT,DISP=(OLD,CATLG,CATLG)
+//RPTOUT   DD   SYSOUT=*
+//VSAMKSDS DD   DSN=PROD.RECBLD.VSAMKSDS,DISP=SHR
+//IFACEOUT DD   DSN=PROD.RECBLD.IFACEOUT,DISP=(OLD,CATLG,CATLG)
+//*--------------------------------------------------------------*
+//* CTLCARD  - control card: expected count, restart flag (Y/N),  *
+//*            checkpoint interval (req 001/007/008). Optional -  *
+//*            program defaults apply if this DD is omitted.      *
+//*            RESTART-FLAG is N here - this is the normal,        *
+//*            nightly invocation, not a restart.                  *
+//* CKPTFILE - single-record restart checkpoint (req 007).         *
+//*            DISP=OLD - allocated once by RECBLD01-DSN-SETUP.jcl; *
+//*            the program's own restart/checkpoint logic decides   *
+//*            whether to read it, based on CTLCARD's restart flag. *
+//*--------------------------------------------------------------*
+//CTLCARD  DD   *
+0000500N00025
+/*
+//CKPTFILE DD   DSN=PROD.RECBLD.CKPTFILE,DISP=(OLD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//*--------------------------------------------------------------*
+//* STEP020 is a placeholder downstream step - runs only when      *
+//* STEP010 completes with RC=0; otherwise the job fails here      *
+//* without attempting to consume a bad/incomplete extract.        *
+//*--------------------------------------------------------------*
+//DUMMY    DD   DUMMY
