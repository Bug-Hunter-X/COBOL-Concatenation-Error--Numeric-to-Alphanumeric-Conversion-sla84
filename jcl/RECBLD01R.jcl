@@ -0,0 +1,50 @@
+//RECBLD1R JOB (ACCTNO),'RECORD BUILDER RESTART',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECBLD01 - RECORD BUILDER RESTART RESUBMISSION                 *
+//* Submit this member (instead of re-running RECBLD01.jcl) after  *
+//* STEP010 of the original nightly run abended (RC=16).            *
+//* (review round fix) OUTFILE/AUDITOUT/IFACEOUT are DISP=OLD, same *
+//* as RECBLD01.jcl - the program truncates them via OPEN OUTPUT    *
+//* and replays records 1 through the last checkpoint before        *
+//* resuming the build loop (req 007), rather than re-opening them  *
+//* EXTEND and appending - appending would duplicate every record   *
+//* the aborted run had already written past its last checkpoint.   *
+//* PARM must match the original run's record count (req 001) so   *
+//* the resumed loop stops at the same target it was building      *
+//* toward.                                                        *
+//* Step condition codes:                                         *
+//*   RC=0   NORMAL COMPLETION                                     *
+//*   RC=16  ABEND - BAD PARM, I/O FAILURE, OR CONTROL-TOTAL       *
+//*          MISMATCH (see SYSOUT for RECBLD01 ABEND message)      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECBLD01,PARM='0000500'
+//STEPLIB  DD   DSN=PROD.RECBLD.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=PROD.RECBLD.OUTFILE,DISP=(OLD,CATLG,CATLG)
+//AUDITOUT DD   DSN=PROD.RECBLD.AUDITOUT,DISP=(OLD,CATLG,CATLG)
+//RPTOUT   DD   SYSOUT=*
+//VSAMKSDS DD   DSN=PROD.RECBLD.VSAMKSDS,DISP=SHR
+//IFACEOUT DD   DSN=PROD.RECBLD.IFACEOUT,DISP=(OLD,CATLG,CATLG)
+//*--------------------------------------------------------------*
+//* CTLCARD  - RESTART-FLAG is Y here: this run reads CKPTFILE     *
+//*            and resumes from the index after the last           *
+//*            checkpoint instead of starting over at record 1.     *
+//* CKPTFILE - DISP=OLD: the dataset already exists from the        *
+//*            original run (or a prior restart); the program       *
+//*            reads it to find where to resume, then truncates     *
+//*            and rewrites it (OPEN OUTPUT) at each new checkpoint. *
+//*--------------------------------------------------------------*
+//CTLCARD  DD   *
+0000500Y00025
+/*
+//CKPTFILE DD   DSN=PROD.RECBLD.CKPTFILE,DISP=(OLD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,NE,STEP010)
+//*--------------------------------------------------------------*
+//* STEP020 is a placeholder downstream step - runs only when      *
+//* STEP010 completes with RC=0; otherwise the job fails here      *
+//* without attempting to consume a bad/incomplete extract.        *
+//*--------------------------------------------------------------*
+//DUMMY    DD   DUMMY
