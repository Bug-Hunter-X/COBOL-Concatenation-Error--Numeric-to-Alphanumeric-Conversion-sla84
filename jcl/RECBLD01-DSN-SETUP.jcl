@@ -0,0 +1,34 @@
+//RECBDSET JOB (ACCTNO),'RECBLD01 DSN SETUP',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RECBLD01 - ONE-TIME SEQUENTIAL DATASET SETUP                   *
+//* Allocates OUTFILE/AUDITOUT/IFACEOUT/CKPTFILE once, the same     *
+//* way jcl/RECBLD01-VSAM-SETUP.jcl allocates the VSAM cluster once *
+//* (review round fix). RECBLD01.jcl/RECBLD01R.jcl both now open    *
+//* these DISP=OLD and rely on the program's OPEN OUTPUT to         *
+//* truncate-and-rebuild them every run (nightly or restart), so    *
+//* they can never be DISP=(NEW,...) in the recurring job stream -  *
+//* a second nightly run against a NEW-only DSN would fail          *
+//* allocation with a duplicate dataset name before RECBLD01 even    *
+//* executes. Run this once, before RECBLD01.jcl's first-ever        *
+//* submission. Re-running it against already-cataloged datasets    *
+//* fails at allocation with a duplicate-name condition - it is not  *
+//* part of the nightly job stream.                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IEFBR14
+//OUTFILE  DD   DSN=PROD.RECBLD.OUTFILE,
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITOUT DD   DSN=PROD.RECBLD.AUDITOUT,
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=105,BLKSIZE=0)
+//IFACEOUT DD   DSN=PROD.RECBLD.IFACEOUT,
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(CYL,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.RECBLD.CKPTFILE,
+//         DISP=(NEW,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=34,BLKSIZE=0)
